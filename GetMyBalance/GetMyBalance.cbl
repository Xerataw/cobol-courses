@@ -1,10 +1,355 @@
        identification division.
        program-id. GetMyBalance.
+      *****************************************************************
+      *  Reads CUSTOMER-MASTER and writes a BALANCE-REPORT line for
+      *  every account, formatted for that account's own currency, with
+      *  a same-day USD-equivalent computed from EXRATE-FILE.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select EXRATE-FILE assign to "EXRATE"
+               organization is line sequential
+               file status is WS-EXRATE-STATUS.
+
+           select BALANCE-REPORT assign to "BALRPT"
+               organization is line sequential
+               file status is WS-BALRPT-STATUS.
+
+           select OVERDRAFT-EXCEPTIONS assign to "OVERDFT"
+               organization is line sequential
+               file status is WS-OVERDFT-STATUS.
+
+           select AUDIT-LOG assign to "AUDITLOG"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+
+           select OPERATOR-PARM assign to "OPERPARM"
+               organization is line sequential
+               file status is WS-OPERPARM-STATUS.
+
        data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  EXRATE-FILE
+           record contains 12 characters.
+       01  EXRATE-RECORD.
+           05  ER-CURRENCY-CODE     pic x(3).
+           05  ER-RATE-TO-USD       pic 9(3)v9(6).
+
+       fd  BALANCE-REPORT
+           record contains 80 characters.
+       01  BALANCE-REPORT-LINE      pic x(80).
+
+       fd  OVERDRAFT-EXCEPTIONS
+           record contains 80 characters.
+       01  OVERDRAFT-LINE           pic x(80).
+
+       fd  AUDIT-LOG
+           record contains 80 characters.
+       01  AUDIT-LOG-LINE           pic x(80).
+
+      *  One-record control file carrying the operator id the job was
+      *  submitted under, the same way JCL PARM text reaches a batch
+      *  step without relying on a PROCEDURE DIVISION USING entry point
+      *  the OS never actually calls this program through.
+       fd  OPERATOR-PARM
+           record contains 8 characters.
+       01  OPERATOR-PARM-RECORD     pic x(8).
+
        working-storage section.
-       01  WS-BALANCE pic S9(3)V9(3).
+       01  WS-CUSTMSTR-STATUS       pic xx.
+           88  CUSTMSTR-OK          value "00".
+
+       01  WS-EXRATE-STATUS         pic xx.
+           88  EXRATE-OK            value "00".
+           88  EXRATE-EOF           value "10".
+
+       01  WS-BALRPT-STATUS         pic xx.
+           88  BALRPT-OK            value "00".
+
+       01  WS-OVERDFT-STATUS        pic xx.
+           88  OVERDFT-OK           value "00".
+
+       01  WS-AUDITLOG-STATUS       pic xx.
+           88  AUDITLOG-OK          value "00".
+
+       01  WS-OPERPARM-STATUS       pic xx.
+           88  OPERPARM-OK          value "00".
+
+       01  WS-OVERDRAFT-COUNT       pic 9(7) value zero.
+
+       01  WS-AUDIT-OPERATOR-ID     pic x(8).
+       01  WS-AUDIT-DATE            pic 9(8).
+       01  WS-AUDIT-TIME            pic 9(8).
+
+       01  WS-AUDIT-DETAIL.
+           05  AL-DATE              pic 9(8).
+           05  filler               pic x(1) value spaces.
+           05  AL-TIME              pic 9(8).
+           05  filler               pic x(1) value spaces.
+           05  AL-OPERATOR-ID       pic x(8).
+           05  filler               pic x(1) value spaces.
+           05  AL-CUST-ID           pic x(10).
+           05  filler               pic x(1) value spaces.
+           05  AL-BALANCE           pic -(8)9.99.
+
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  END-OF-CUSTMSTR      value "Y".
+
+       01  WS-RECORD-COUNT          pic 9(7) value zero.
+
+      *  Static currency code -> display symbol / minor-unit decimals.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY    occurs 4 times
+                                     indexed by CT-IDX.
+               10  WS-CT-CODE       pic x(3).
+               10  WS-CT-SYMBOL     pic x(3).
+               10  WS-CT-DECIMALS   pic 9.
+       01  FILLER redefines WS-CURRENCY-TABLE.
+           05  filler.
+               10  filler           pic x(3) value "EUR".
+               10  filler           pic x(3) value "EUR".
+               10  filler           pic 9    value 2.
+               10  filler           pic x(3) value "USD".
+               10  filler           pic x(3) value "USD".
+               10  filler           pic 9    value 2.
+               10  filler           pic x(3) value "GBP".
+               10  filler           pic x(3) value "GBP".
+               10  filler           pic 9    value 2.
+               10  filler           pic x(3) value "JPY".
+               10  filler           pic x(3) value "JPY".
+               10  filler           pic 9    value 0.
+
+      *  Same-day exchange rates, loaded from EXRATE-FILE at start-up.
+       01  WS-EXRATE-TABLE-MAX      pic 9(3) value 50.
+       01  WS-EXRATE-COUNT          pic 9(3) value zero.
+       01  WS-EXRATE-TABLE.
+           05  WS-EXRATE-ENTRY      occurs 50 times
+                                     indexed by ER-IDX.
+               10  WS-ER-CODE       pic x(3).
+               10  WS-ER-RATE       pic 9(3)v9(6).
+
+       01  WS-USD-EQUIV             pic S9(9)v99.
+       01  WS-RATE-FOUND            pic x value "N".
+           88  RATE-WAS-FOUND       value "Y".
+
+       01  WS-DISPLAY-DECIMALS      pic 9 value 2.
+       01  WS-DISPLAY-SYMBOL        pic x(3).
+       01  WS-BALANCE-ED-2DEC       pic -(8)9.99.
+       01  WS-BALANCE-ED-0DEC       pic -(11)9.
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-ID           pic x(10).
+           05  filler               pic x(2) value spaces.
+           05  DL-CURRENCY          pic x(3).
+           05  filler               pic x(1) value spaces.
+           05  DL-BALANCE           pic x(12).
+           05  filler               pic x(3) value spaces.
+           05  DL-USD-LABEL         pic x(9).
+           05  DL-USD-EQUIV         pic -(8)9.99.
+
+       01  WS-OVERDRAFT-DETAIL.
+           05  OD-CUST-ID           pic x(10).
+           05  filler               pic x(2) value spaces.
+           05  OD-BALANCE           pic -(8)9.99.
+           05  filler               pic x(3) value spaces.
+           05  OD-DAYS-LABEL        pic x(14) value "DAYS NEGATIVE:".
+           05  OD-DAYS-NEGATIVE     pic zz9.
+
        procedure division.
-           move -123.345 TO WS-BALANCE.
-           display "Your balance is " WS-BALANCE " euros".
+       main-logic.
+           perform get-operator-id
+           perform open-files
+           perform load-exrate-table
+           perform until END-OF-CUSTMSTR
+               read CUSTOMER-MASTER
+                   at end
+                       set END-OF-CUSTMSTR to true
+                   not at end
+                       perform process-customer
+               end-read
+           end-perform
+           perform close-files
+           display "GETMYBALANCE: " WS-RECORD-COUNT
+               " account(s) processed, " WS-OVERDRAFT-COUNT
+               " overdraft(s)"
            stop run.
-       
\ No newline at end of file
+
+      *  Reads the operator id the job runs under from a one-record
+      *  control file kept alongside the other JCL-supplied DDs; a
+      *  missing or empty control record falls back to "BATCH" rather
+      *  than failing the run.
+       get-operator-id.
+           move "BATCH" to WS-AUDIT-OPERATOR-ID
+           open input OPERATOR-PARM
+           if OPERPARM-OK
+               read OPERATOR-PARM
+                   at end
+                       continue
+                   not at end
+                       if OPERATOR-PARM-RECORD not = spaces
+                           move OPERATOR-PARM-RECORD
+                               to WS-AUDIT-OPERATOR-ID
+                       end-if
+               end-read
+               close OPERATOR-PARM
+           end-if.
+
+       open-files.
+           open i-o CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "GETMYBALANCE: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           open input EXRATE-FILE
+           if not EXRATE-OK
+               display "GETMYBALANCE: EXRATE OPEN FAILED, STATUS "
+                   WS-EXRATE-STATUS
+               stop run
+           end-if
+           open output BALANCE-REPORT
+           if not BALRPT-OK
+               display "GETMYBALANCE: BALRPT OPEN FAILED, STATUS "
+                   WS-BALRPT-STATUS
+               stop run
+           end-if
+           open output OVERDRAFT-EXCEPTIONS
+           if not OVERDFT-OK
+               display "GETMYBALANCE: OVERDFT OPEN FAILED, STATUS "
+                   WS-OVERDFT-STATUS
+               stop run
+           end-if
+           open extend AUDIT-LOG
+           if not AUDITLOG-OK
+               open output AUDIT-LOG
+               if not AUDITLOG-OK
+                   display "GETMYBALANCE: AUDITLOG OPEN FAILED, STATUS "
+                       WS-AUDITLOG-STATUS
+                   stop run
+               end-if
+           end-if
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time.
+
+       load-exrate-table.
+           perform until EXRATE-EOF
+               read EXRATE-FILE
+                   at end
+                       set EXRATE-EOF to true
+                   not at end
+                       if WS-EXRATE-COUNT < WS-EXRATE-TABLE-MAX
+                           add 1 to WS-EXRATE-COUNT
+                           move ER-CURRENCY-CODE
+                               to WS-ER-CODE (WS-EXRATE-COUNT)
+                           move ER-RATE-TO-USD
+                               to WS-ER-RATE (WS-EXRATE-COUNT)
+                       end-if
+               end-read
+           end-perform.
+
+       process-customer.
+           add 1 to WS-RECORD-COUNT
+           perform update-days-negative
+           move CUST-ID to DL-CUST-ID
+           perform lookup-currency-info
+           move WS-DISPLAY-SYMBOL to DL-CURRENCY
+           if WS-DISPLAY-DECIMALS = 0
+               move function integer-part (CUST-BALANCE)
+                   to WS-BALANCE-ED-0DEC
+               move WS-BALANCE-ED-0DEC to DL-BALANCE
+           else
+               move CUST-BALANCE to WS-BALANCE-ED-2DEC
+               move WS-BALANCE-ED-2DEC to DL-BALANCE
+           end-if
+           perform lookup-exchange-rate
+           if RATE-WAS-FOUND
+               compute WS-USD-EQUIV rounded =
+                   CUST-BALANCE * WS-ER-RATE (ER-IDX)
+               move "USD EQUIV" to DL-USD-LABEL
+               move WS-USD-EQUIV to DL-USD-EQUIV
+           else
+               move "NO RATE" to DL-USD-LABEL
+               move zero to DL-USD-EQUIV
+           end-if
+           move spaces to BALANCE-REPORT-LINE
+           move WS-DETAIL-LINE to BALANCE-REPORT-LINE
+           write BALANCE-REPORT-LINE
+           perform write-audit-entry
+           if CUST-BALANCE < 0
+               perform write-overdraft-exception
+           end-if.
+
+      *  Keeps CUST-DAYS-NEGATIVE in step with reality: it climbs by one
+      *  the first time each business date the account is read with a
+      *  negative balance, and resets once the account recovers, so
+      *  OVERDRAFT-EXCEPTIONS shows how long an account has actually
+      *  been overdrawn. CUST-LAST-BAL-DATE guards against a same-day
+      *  rerun double-counting a day already tallied.
+       update-days-negative.
+           if CUST-BALANCE < 0
+               if CUST-LAST-BAL-DATE not = WS-AUDIT-DATE
+                   add 1 to CUST-DAYS-NEGATIVE
+               end-if
+           else
+               move zero to CUST-DAYS-NEGATIVE
+           end-if
+           move WS-AUDIT-DATE to CUST-LAST-BAL-DATE
+           rewrite CUSTOMER-RECORD.
+
+       write-audit-entry.
+           move WS-AUDIT-DATE to AL-DATE
+           move WS-AUDIT-TIME to AL-TIME
+           move WS-AUDIT-OPERATOR-ID to AL-OPERATOR-ID
+           move CUST-ID to AL-CUST-ID
+           move CUST-BALANCE to AL-BALANCE
+           move spaces to AUDIT-LOG-LINE
+           move WS-AUDIT-DETAIL to AUDIT-LOG-LINE
+           write AUDIT-LOG-LINE.
+
+       write-overdraft-exception.
+           add 1 to WS-OVERDRAFT-COUNT
+           move CUST-ID to OD-CUST-ID
+           move CUST-BALANCE to OD-BALANCE
+           move CUST-DAYS-NEGATIVE to OD-DAYS-NEGATIVE
+           move spaces to OVERDRAFT-LINE
+           move WS-OVERDRAFT-DETAIL to OVERDRAFT-LINE
+           write OVERDRAFT-LINE.
+
+       lookup-currency-info.
+           move 2 to WS-DISPLAY-DECIMALS
+           move CUST-CURRENCY-CODE to WS-DISPLAY-SYMBOL
+           set CT-IDX to 1
+           search WS-CURRENCY-ENTRY
+               at end
+                   continue
+               when WS-CT-CODE (CT-IDX) = CUST-CURRENCY-CODE
+                   move WS-CT-DECIMALS (CT-IDX) to WS-DISPLAY-DECIMALS
+                   move WS-CT-SYMBOL (CT-IDX) to WS-DISPLAY-SYMBOL
+           end-search.
+
+       lookup-exchange-rate.
+           move "N" to WS-RATE-FOUND
+           set ER-IDX to 1
+           search WS-EXRATE-ENTRY
+               at end
+                   move "N" to WS-RATE-FOUND
+               when WS-ER-CODE (ER-IDX) = CUST-CURRENCY-CODE
+                   move "Y" to WS-RATE-FOUND
+           end-search.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close EXRATE-FILE
+           close BALANCE-REPORT
+           close OVERDRAFT-EXCEPTIONS
+           close AUDIT-LOG.
