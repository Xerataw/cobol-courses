@@ -0,0 +1,334 @@
+       identification division.
+       program-id. CustomerMaint.
+      *****************************************************************
+      *  Applies add/change/inquire/delete transactions to
+      *  CUSTOMER-MASTER, keyed by customer id, reusing the same age
+      *  edit GetMyAge relies on so the master file can't be corrected
+      *  into an invalid state either.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select TRANSACTION-FILE assign to "MAINTTXN"
+               organization is line sequential
+               file status is WS-TRANS-STATUS.
+
+           select MAINTENANCE-REPORT assign to "MAINTRPT"
+               organization is line sequential
+               file status is WS-MAINTRPT-STATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  TRANSACTION-FILE
+           record contains 66 characters.
+       01  TRANSACTION-RECORD.
+           05  TXN-TYPE             pic x(1).
+           05  TXN-CUST-ID          pic x(10).
+           05  TXN-NAME             pic x(30).
+           05  TXN-DATE-OF-BIRTH    pic 9(8).
+           05  TXN-AGE              pic x(3).
+           05  TXN-BALANCE          pic S9(9)v99.
+           05  TXN-CURRENCY-CODE    pic x(3).
+
+       fd  MAINTENANCE-REPORT
+           record contains 80 characters.
+       01  MAINTENANCE-LINE         pic x(80).
+
+       working-storage section.
+       01  WS-CUSTMSTR-STATUS       pic xx.
+           88  CUSTMSTR-OK          value "00".
+
+       01  WS-TRANS-STATUS          pic xx.
+           88  TRANS-OK             value "00".
+           88  TRANS-EOF            value "10".
+
+       01  WS-MAINTRPT-STATUS       pic xx.
+           88  MAINTRPT-OK          value "00".
+
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  END-OF-TRANSACTIONS  value "Y".
+
+       01  WS-TRANS-COUNT           pic 9(7) value zero.
+       01  WS-REJECT-COUNT          pic 9(7) value zero.
+
+       01  WS-AGE-EDIT-FIELDS.
+           05  WS-AGE-OUTPUT        pic 9(3).
+           05  WS-AGE-VALID         pic x.
+               88  AGE-IS-VALID     value "Y".
+
+       01  WS-TODAY                 pic 9(8).
+       01  WS-EFFECTIVE-AGE         pic 9(3).
+
+      *  Balance/currency edits, paralleling ValidateAge's numeric
+      *  range check: a balance outside a sane magnitude or a currency
+      *  code the system doesn't recognize is rejected here rather
+      *  than being written to CUSTOMER-MASTER and surfacing as a
+      *  garbled amount downstream in GetMyBalance and its reports.
+       01  WS-MAX-BALANCE           pic S9(9)v99 value 9999999.99.
+       01  WS-MIN-BALANCE           pic S9(9)v99 value -9999999.99.
+
+       01  WS-BALANCE-VALID         pic x.
+           88  BALANCE-IS-VALID     value "Y".
+
+       01  WS-CURRENCY-VALID        pic x.
+           88  CURRENCY-IS-VALID    value "Y".
+
+      *  Same supported-currency list GetMyBalance and EligibilityReport
+      *  format and convert against, so a customer can't be added or
+      *  changed into a currency those programs don't know how to show.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY    occurs 4 times
+                                     indexed by CT-IDX.
+               10  WS-CT-CODE       pic x(3).
+       01  FILLER redefines WS-CURRENCY-TABLE.
+           05  filler.
+               10  filler           pic x(3) value "EUR".
+               10  filler           pic x(3) value "USD".
+               10  filler           pic x(3) value "GBP".
+               10  filler           pic x(3) value "JPY".
+
+       01  WS-RESULT-LINE.
+           05  RL-TXN-TYPE          pic x(1).
+           05  filler               pic x(2) value spaces.
+           05  RL-CUST-ID           pic x(10).
+           05  filler               pic x(2) value spaces.
+           05  RL-MESSAGE           pic x(60).
+
+       01  WS-INQUIRY-LINE.
+           05  IL-CUST-ID           pic x(10).
+           05  filler               pic x(2) value spaces.
+           05  IL-NAME              pic x(30).
+           05  filler               pic x(2) value spaces.
+           05  IL-AGE               pic zz9.
+           05  filler               pic x(2) value spaces.
+           05  IL-BALANCE           pic -(8)9.99.
+           05  filler               pic x(2) value spaces.
+           05  IL-CURRENCY          pic x(3).
+
+       procedure division.
+       main-logic.
+           accept WS-TODAY from date yyyymmdd
+           perform open-files
+           perform until END-OF-TRANSACTIONS
+               read TRANSACTION-FILE
+                   at end
+                       set END-OF-TRANSACTIONS to true
+                   not at end
+                       perform process-transaction
+               end-read
+           end-perform
+           perform close-files
+           display "CUSTOMERMAINT: " WS-TRANS-COUNT
+               " transaction(s), " WS-REJECT-COUNT " rejected"
+           stop run.
+
+       open-files.
+           open i-o CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "CUSTOMERMAINT: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           open input TRANSACTION-FILE
+           if not TRANS-OK
+               display "CUSTOMERMAINT: MAINTTXN OPEN FAILED, STATUS "
+                   WS-TRANS-STATUS
+               stop run
+           end-if
+           open output MAINTENANCE-REPORT
+           if not MAINTRPT-OK
+               display "CUSTOMERMAINT: MAINTRPT OPEN FAILED, STATUS "
+                   WS-MAINTRPT-STATUS
+               stop run
+           end-if.
+
+       process-transaction.
+           add 1 to WS-TRANS-COUNT
+           evaluate TXN-TYPE
+               when "A"
+                   perform add-customer
+               when "C"
+                   perform change-customer
+               when "I"
+                   perform inquire-customer
+               when "D"
+                   perform delete-customer
+               when other
+                   perform reject-unknown-type
+           end-evaluate.
+
+       add-customer.
+           call "ValidateAge" using TXN-AGE WS-AGE-OUTPUT WS-AGE-VALID
+           perform validate-balance-and-currency
+           if not AGE-IS-VALID
+               move "*** REJECTED - INVALID AGE 0-120 ***"
+                   to RL-MESSAGE
+               perform write-reject-line
+           else
+               if not BALANCE-IS-VALID
+                   move "*** REJECTED - BALANCE OUT OF RANGE ***"
+                       to RL-MESSAGE
+                   perform write-reject-line
+               else
+                   if not CURRENCY-IS-VALID
+                       move "*** REJECTED - BAD CURRENCY CODE ***"
+                           to RL-MESSAGE
+                       perform write-reject-line
+                   else
+                       move TXN-CUST-ID to CUST-ID
+                       move TXN-NAME to CUST-NAME
+                       move TXN-DATE-OF-BIRTH to CUST-DATE-OF-BIRTH
+                       move WS-AGE-OUTPUT to CUST-AGE
+                       move TXN-BALANCE to CUST-BALANCE
+                       move TXN-CURRENCY-CODE to CUST-CURRENCY-CODE
+                       move zero to CUST-DAYS-NEGATIVE
+                       move zero to CUST-LAST-BAL-DATE
+                       write CUSTOMER-RECORD
+                           invalid key
+                               move "*** REJECTED - DUPLICATE ID ***"
+                                   to RL-MESSAGE
+                               perform write-reject-line
+                           not invalid key
+                               move "ADDED" to RL-MESSAGE
+                               perform write-result-line
+                       end-write
+                   end-if
+               end-if
+           end-if.
+
+       change-customer.
+           move TXN-CUST-ID to CUST-ID
+           read CUSTOMER-MASTER
+               invalid key
+                   move "*** REJECTED - CUSTOMER NOT FOUND ***"
+                       to RL-MESSAGE
+                   perform write-reject-line
+               not invalid key
+                   perform apply-change
+           end-read.
+
+       apply-change.
+           call "ValidateAge" using TXN-AGE WS-AGE-OUTPUT WS-AGE-VALID
+           perform validate-balance-and-currency
+           if not AGE-IS-VALID
+               move "*** REJECTED - INVALID AGE 0-120 ***"
+                   to RL-MESSAGE
+               perform write-reject-line
+           else
+               if not BALANCE-IS-VALID
+                   move "*** REJECTED - BALANCE OUT OF RANGE ***"
+                       to RL-MESSAGE
+                   perform write-reject-line
+               else
+                   if not CURRENCY-IS-VALID
+                       move "*** REJECTED - BAD CURRENCY CODE ***"
+                           to RL-MESSAGE
+                       perform write-reject-line
+                   else
+                       move TXN-NAME to CUST-NAME
+                       move TXN-DATE-OF-BIRTH to CUST-DATE-OF-BIRTH
+                       move WS-AGE-OUTPUT to CUST-AGE
+                       move TXN-BALANCE to CUST-BALANCE
+                       move TXN-CURRENCY-CODE to CUST-CURRENCY-CODE
+                       rewrite CUSTOMER-RECORD
+                           invalid key
+                               move "*** REJECTED - REWRITE FAILED ***"
+                                   to RL-MESSAGE
+                               perform write-reject-line
+                           not invalid key
+                               move "CHANGED" to RL-MESSAGE
+                               perform write-result-line
+                       end-rewrite
+                   end-if
+               end-if
+           end-if.
+
+       inquire-customer.
+           move TXN-CUST-ID to CUST-ID
+           read CUSTOMER-MASTER
+               invalid key
+                   move "*** REJECTED - CUSTOMER NOT FOUND ***"
+                       to RL-MESSAGE
+                   perform write-reject-line
+               not invalid key
+                   perform write-inquiry-line
+           end-read.
+
+       delete-customer.
+           move TXN-CUST-ID to CUST-ID
+           delete CUSTOMER-MASTER record
+               invalid key
+                   move "*** REJECTED - CUSTOMER NOT FOUND ***"
+                       to RL-MESSAGE
+                   perform write-reject-line
+               not invalid key
+                   move "DELETED" to RL-MESSAGE
+                   perform write-result-line
+           end-delete.
+
+       validate-balance-and-currency.
+           move "Y" to WS-BALANCE-VALID
+           if TXN-BALANCE > WS-MAX-BALANCE
+                   or TXN-BALANCE < WS-MIN-BALANCE
+               move "N" to WS-BALANCE-VALID
+           end-if
+           move "N" to WS-CURRENCY-VALID
+           set CT-IDX to 1
+           search WS-CURRENCY-ENTRY
+               at end
+                   continue
+               when WS-CT-CODE (CT-IDX) = TXN-CURRENCY-CODE
+                   move "Y" to WS-CURRENCY-VALID
+           end-search.
+
+       reject-unknown-type.
+           move "*** REJECTED - UNKNOWN TRANSACTION TYPE ***"
+               to RL-MESSAGE
+           perform write-reject-line.
+
+       write-result-line.
+           move TXN-TYPE to RL-TXN-TYPE
+           move TXN-CUST-ID to RL-CUST-ID
+           move spaces to MAINTENANCE-LINE
+           move WS-RESULT-LINE to MAINTENANCE-LINE
+           write MAINTENANCE-LINE.
+
+       write-reject-line.
+           add 1 to WS-REJECT-COUNT
+           perform write-result-line.
+
+      *  CUST-AGE is the normal input, but a record populated from a
+      *  feed that only carries date of birth comes across with
+      *  CUST-AGE at zero; derive the age from CUST-DATE-OF-BIRTH in
+      *  that case instead of treating the customer as a newborn.
+       resolve-age.
+           move CUST-AGE to WS-EFFECTIVE-AGE
+           if CUST-AGE = zero and CUST-DATE-OF-BIRTH not = zero
+               call "CalcAge" using CUST-DATE-OF-BIRTH WS-TODAY
+                   WS-EFFECTIVE-AGE
+           end-if.
+
+       write-inquiry-line.
+           perform resolve-age
+           move CUST-ID to IL-CUST-ID
+           move CUST-NAME to IL-NAME
+           move WS-EFFECTIVE-AGE to IL-AGE
+           move CUST-BALANCE to IL-BALANCE
+           move CUST-CURRENCY-CODE to IL-CURRENCY
+           move spaces to MAINTENANCE-LINE
+           move WS-INQUIRY-LINE to MAINTENANCE-LINE
+           write MAINTENANCE-LINE.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close TRANSACTION-FILE
+           close MAINTENANCE-REPORT.
