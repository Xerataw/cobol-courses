@@ -0,0 +1,32 @@
+       identification division.
+       program-id. ValidateAge.
+      *****************************************************************
+      *  Shared age edit: numeric check plus a 0-120 sane range.
+      *  Called by GetMyAge (batch age processing), AgeDistribution
+      *  (report classification) and CustomerMaint (add/change edits
+      *  on the master file), so the rule only lives in one place.
+      *****************************************************************
+       data division.
+       working-storage section.
+       linkage section.
+       01  LS-AGE-INPUT            pic x(3).
+       01  LS-AGE-OUTPUT           pic 9(3).
+       01  LS-AGE-VALID            pic x.
+           88  AGE-IS-VALID        value "Y".
+           88  AGE-IS-INVALID      value "N".
+       procedure division using LS-AGE-INPUT LS-AGE-OUTPUT
+                                 LS-AGE-VALID.
+       main-logic.
+           if LS-AGE-INPUT is numeric
+               move LS-AGE-INPUT to LS-AGE-OUTPUT
+               if LS-AGE-OUTPUT >= 0 and LS-AGE-OUTPUT <= 120
+                   set AGE-IS-VALID to true
+               else
+                   set AGE-IS-INVALID to true
+                   move 0 to LS-AGE-OUTPUT
+               end-if
+           else
+               set AGE-IS-INVALID to true
+               move 0 to LS-AGE-OUTPUT
+           end-if
+           goback.
