@@ -0,0 +1,194 @@
+       identification division.
+       program-id. EligibilityReport.
+      *****************************************************************
+      *  Combined age/balance driver: reads CUSTOMER-MASTER once and
+      *  flags customers who are age 65+ with a balance under the
+      *  special-rate threshold, something GetMyAge and GetMyBalance
+      *  can't do on their own since neither sees the other's field.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select ELIGIBILITY-REPORT assign to "ELIGRPT"
+               organization is line sequential
+               file status is WS-ELIGRPT-STATUS.
+
+           select EXRATE-FILE assign to "EXRATE"
+               organization is line sequential
+               file status is WS-EXRATE-STATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  ELIGIBILITY-REPORT
+           record contains 80 characters.
+       01  ELIGIBILITY-LINE         pic x(80).
+
+       fd  EXRATE-FILE
+           record contains 12 characters.
+       01  EXRATE-RECORD.
+           05  ER-CURRENCY-CODE     pic x(3).
+           05  ER-RATE-TO-USD       pic 9(3)v9(6).
+
+       working-storage section.
+       01  WS-CUSTMSTR-STATUS       pic xx.
+           88  CUSTMSTR-OK          value "00".
+
+       01  WS-ELIGRPT-STATUS        pic xx.
+           88  ELIGRPT-OK           value "00".
+
+       01  WS-EXRATE-STATUS         pic xx.
+           88  EXRATE-OK            value "00".
+           88  EXRATE-EOF           value "10".
+
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  END-OF-CUSTMSTR      value "Y".
+
+       01  WS-SENIOR-AGE-MIN        pic 9(3) value 65.
+       01  WS-LOW-BALANCE-LIMIT     pic S9(9)v99 value 1000.00.
+
+       01  WS-TODAY                 pic 9(8).
+       01  WS-EFFECTIVE-AGE         pic 9(3).
+
+       01  WS-RECORD-COUNT          pic 9(7) value zero.
+       01  WS-QUALIFIED-COUNT       pic 9(7) value zero.
+       01  WS-UNCONVERTED-COUNT     pic 9(7) value zero.
+       01  WS-USD-EQUIV             pic S9(9)v99 value zero.
+
+      *  Same-day exchange rates, loaded from EXRATE-FILE at start-up,
+      *  so the low-balance threshold is judged in USD no matter what
+      *  currency the account itself is held in.
+       01  WS-EXRATE-TABLE-MAX      pic 9(3) value 50.
+       01  WS-EXRATE-COUNT          pic 9(3) value zero.
+       01  WS-EXRATE-TABLE.
+           05  WS-EXRATE-ENTRY      occurs 50 times
+                                     indexed by ER-IDX.
+               10  WS-ER-CODE       pic x(3).
+               10  WS-ER-RATE       pic 9(3)v9(6).
+
+       01  WS-RATE-FOUND            pic x value "N".
+           88  RATE-WAS-FOUND       value "Y".
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-ID           pic x(10).
+           05  filler               pic x(2) value spaces.
+           05  DL-AGE               pic zz9.
+           05  filler               pic x(2) value spaces.
+           05  DL-BALANCE           pic -(8)9.99.
+           05  filler               pic x(3) value spaces.
+           05  DL-MESSAGE           pic x(30)
+               value "QUALIFIES FOR SPECIAL RATE".
+
+       procedure division.
+       main-logic.
+           accept WS-TODAY from date yyyymmdd
+           perform open-files
+           perform load-exrate-table
+           perform until END-OF-CUSTMSTR
+               read CUSTOMER-MASTER
+                   at end
+                       set END-OF-CUSTMSTR to true
+                   not at end
+                       perform process-customer
+               end-read
+           end-perform
+           perform close-files
+           display "ELIGRPT: " WS-RECORD-COUNT
+               " read, " WS-QUALIFIED-COUNT " qualified, "
+               WS-UNCONVERTED-COUNT " not convertible"
+           stop run.
+
+       open-files.
+           open input CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "ELIGRPT: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           open input EXRATE-FILE
+           if not EXRATE-OK
+               display "ELIGRPT: EXRATE OPEN FAILED, STATUS "
+                   WS-EXRATE-STATUS
+               stop run
+           end-if
+           open output ELIGIBILITY-REPORT
+           if not ELIGRPT-OK
+               display "ELIGRPT: ELIGRPT OPEN FAILED, STATUS "
+                   WS-ELIGRPT-STATUS
+               stop run
+           end-if.
+
+       load-exrate-table.
+           perform until EXRATE-EOF
+               read EXRATE-FILE
+                   at end
+                       set EXRATE-EOF to true
+                   not at end
+                       if WS-EXRATE-COUNT < WS-EXRATE-TABLE-MAX
+                           add 1 to WS-EXRATE-COUNT
+                           move ER-CURRENCY-CODE
+                               to WS-ER-CODE (WS-EXRATE-COUNT)
+                           move ER-RATE-TO-USD
+                               to WS-ER-RATE (WS-EXRATE-COUNT)
+                       end-if
+               end-read
+           end-perform.
+
+      *  Judges the low-balance threshold in USD, since CUST-BALANCE is
+      *  held in whatever currency the account uses and $1000 is a USD
+      *  figure; an account whose currency has no same-day rate on file
+      *  is counted separately rather than assumed to qualify.
+       process-customer.
+           add 1 to WS-RECORD-COUNT
+           perform resolve-age
+           perform lookup-exchange-rate
+           if not RATE-WAS-FOUND
+               add 1 to WS-UNCONVERTED-COUNT
+           else
+               compute WS-USD-EQUIV rounded =
+                   CUST-BALANCE * WS-ER-RATE (ER-IDX)
+               if WS-EFFECTIVE-AGE >= WS-SENIOR-AGE-MIN
+                       and WS-USD-EQUIV < WS-LOW-BALANCE-LIMIT
+                   add 1 to WS-QUALIFIED-COUNT
+                   move CUST-ID to DL-CUST-ID
+                   move WS-EFFECTIVE-AGE to DL-AGE
+                   move WS-USD-EQUIV to DL-BALANCE
+                   move spaces to ELIGIBILITY-LINE
+                   move WS-DETAIL-LINE to ELIGIBILITY-LINE
+                   write ELIGIBILITY-LINE
+               end-if
+           end-if.
+
+      *  CUST-AGE is the normal input, but a record populated from a
+      *  feed that only carries date of birth comes across with
+      *  CUST-AGE at zero; derive the age from CUST-DATE-OF-BIRTH in
+      *  that case instead of treating the customer as a newborn.
+       resolve-age.
+           move CUST-AGE to WS-EFFECTIVE-AGE
+           if CUST-AGE = zero and CUST-DATE-OF-BIRTH not = zero
+               call "CalcAge" using CUST-DATE-OF-BIRTH WS-TODAY
+                   WS-EFFECTIVE-AGE
+           end-if.
+
+       lookup-exchange-rate.
+           move "N" to WS-RATE-FOUND
+           set ER-IDX to 1
+           search WS-EXRATE-ENTRY
+               at end
+                   move "N" to WS-RATE-FOUND
+               when WS-ER-CODE (ER-IDX) = CUST-CURRENCY-CODE
+                   move "Y" to WS-RATE-FOUND
+           end-search.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close EXRATE-FILE
+           close ELIGIBILITY-REPORT.
