@@ -1,11 +1,227 @@
        identification division.
        program-id. GetMyAge.
+      *****************************************************************
+      *  Reads CUSTOMER-MASTER and writes an AGE-REPORT line for every
+      *  customer, so age-eligibility checks run as a batch job instead
+      *  of one ACCEPT at a terminal.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select AGE-REPORT assign to "AGEREPT"
+               organization is line sequential
+               file status is WS-AGEREPT-STATUS.
+
+           select RESTART-CONTROL assign to "AGERSTRT"
+               organization is line sequential
+               file status is WS-RESTART-STATUS.
+
        data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  AGE-REPORT
+           record contains 80 characters.
+       01  AGE-REPORT-LINE         pic x(80).
+
+       fd  RESTART-CONTROL
+           record contains 24 characters.
+       01  RESTART-CONTROL-RECORD.
+           05  CP-LAST-CUST-ID     pic x(10).
+           05  CP-RECORD-COUNT     pic 9(7).
+           05  CP-ERROR-COUNT      pic 9(7).
+
        working-storage section.
-       01  WS-AGE pic 9(2).
+       01  WS-CUSTMSTR-STATUS      pic xx.
+           88  CUSTMSTR-OK         value "00".
+
+       01  WS-AGEREPT-STATUS       pic xx.
+           88  AGEREPT-OK          value "00".
+
+       01  WS-RESTART-STATUS       pic xx.
+           88  RESTART-OK          value "00".
+
+       01  WS-EOF-SWITCH           pic x value "N".
+           88  END-OF-CUSTMSTR     value "Y".
+
+       01  WS-CHECKPOINT-INTERVAL  pic 9(3) value 100.
+
+       01  WS-LAST-CUST-ID         pic x(10) value spaces.
+       01  WS-IS-RESTART           pic x value "N".
+           88  IS-RESTARTED-RUN    value "Y".
+
+       01  WS-RECORD-COUNT         pic 9(7) value zero.
+       01  WS-ERROR-COUNT          pic 9(7) value zero.
+
+       01  WS-AGE-EDIT-FIELDS.
+           05  WS-AGE-INPUT        pic x(3).
+           05  WS-AGE-OUTPUT       pic 9(3).
+           05  WS-AGE-VALID        pic x.
+               88  AGE-IS-VALID    value "Y".
+
+       01  WS-TODAY                pic 9(8).
+       01  WS-EFFECTIVE-AGE        pic 9(3).
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-ID          pic x(10).
+           05  filler              pic x(2) value spaces.
+           05  DL-AGE              pic zz9.
+           05  filler              pic x(2) value spaces.
+           05  DL-ELIGIBILITY      pic x(20).
+
+       01  WS-ERROR-LINE.
+           05  EL-CUST-ID          pic x(10).
+           05  filler              pic x(2) value spaces.
+           05  EL-MESSAGE          pic x(44).
+
        procedure division.
-           display "Enter your age:".
-           accept WS-AGE.
-           display "Your age is " WS-AGE.
+       main-logic.
+           accept WS-TODAY from date yyyymmdd
+           perform check-for-restart
+           perform open-files
+           if IS-RESTARTED-RUN
+               perform position-at-checkpoint
+           end-if
+           perform until END-OF-CUSTMSTR
+               read CUSTOMER-MASTER
+                   at end
+                       set END-OF-CUSTMSTR to true
+                   not at end
+                       perform process-customer
+               end-read
+           end-perform
+           perform write-checkpoint
+           perform close-files
+           display "GETMYAGE: " WS-RECORD-COUNT " record(s) read, "
+               WS-ERROR-COUNT " rejected"
            stop run.
-       
\ No newline at end of file
+
+      *  Look for a checkpoint left by a prior run that did not reach
+      *  end of file, so this run can pick up where it left off
+      *  instead of reprocessing the whole master file.
+       check-for-restart.
+           open input RESTART-CONTROL
+           if RESTART-OK
+               read RESTART-CONTROL
+                   at end
+                       continue
+                   not at end
+                       if CP-LAST-CUST-ID not = spaces
+                           move CP-LAST-CUST-ID to WS-LAST-CUST-ID
+                           move CP-RECORD-COUNT to WS-RECORD-COUNT
+                           move CP-ERROR-COUNT to WS-ERROR-COUNT
+                           move "Y" to WS-IS-RESTART
+                       end-if
+               end-read
+               close RESTART-CONTROL
+           end-if
+           if IS-RESTARTED-RUN
+               display "GETMYAGE: RESTARTING AFTER "
+                   WS-LAST-CUST-ID
+           end-if.
+
+       open-files.
+           open input CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "GETMYAGE: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           if IS-RESTARTED-RUN
+               open extend AGE-REPORT
+           else
+               open output AGE-REPORT
+           end-if
+           if not AGEREPT-OK
+               display "GETMYAGE: AGEREPT OPEN FAILED, STATUS "
+                   WS-AGEREPT-STATUS
+               stop run
+           end-if.
+
+       position-at-checkpoint.
+           move WS-LAST-CUST-ID to CUST-ID
+           start CUSTOMER-MASTER key is greater than CUST-ID
+               invalid key
+                   set END-OF-CUSTMSTR to true
+           end-start.
+
+      *  CUST-AGE is the normal input, but a record populated from a
+      *  feed that only carries date of birth comes across with
+      *  CUST-AGE at zero; derive the age from CUST-DATE-OF-BIRTH in
+      *  that case instead of treating the customer as a newborn.
+       resolve-age.
+           move CUST-AGE to WS-EFFECTIVE-AGE
+           if CUST-AGE = zero and CUST-DATE-OF-BIRTH not = zero
+               call "CalcAge" using CUST-DATE-OF-BIRTH WS-TODAY
+                   WS-EFFECTIVE-AGE
+           end-if.
+
+       process-customer.
+           add 1 to WS-RECORD-COUNT
+           perform resolve-age
+           move WS-EFFECTIVE-AGE to WS-AGE-INPUT
+           call "ValidateAge" using WS-AGE-INPUT WS-AGE-OUTPUT
+               WS-AGE-VALID
+           if AGE-IS-VALID
+               perform write-age-detail
+           else
+               perform write-age-error
+           end-if
+           move CUST-ID to WS-LAST-CUST-ID
+           if function mod (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               perform write-checkpoint
+           end-if.
+
+       write-age-detail.
+           move CUST-ID to DL-CUST-ID
+           move WS-AGE-OUTPUT to DL-AGE
+           if WS-AGE-OUTPUT >= 65
+               move "SENIOR" to DL-ELIGIBILITY
+           else
+               if WS-AGE-OUTPUT >= 18
+                   move "ADULT" to DL-ELIGIBILITY
+               else
+                   move "MINOR" to DL-ELIGIBILITY
+               end-if
+           end-if
+           move spaces to AGE-REPORT-LINE
+           move WS-DETAIL-LINE to AGE-REPORT-LINE
+           write AGE-REPORT-LINE.
+
+       write-age-error.
+           add 1 to WS-ERROR-COUNT
+           move CUST-ID to EL-CUST-ID
+           move "*** INVALID AGE - MUST BE NUMERIC 0-120 ***"
+               to EL-MESSAGE
+           move spaces to AGE-REPORT-LINE
+           move WS-ERROR-LINE to AGE-REPORT-LINE
+           write AGE-REPORT-LINE.
+
+      *  Rewrites the single checkpoint record with the last customer
+      *  id successfully processed. Called periodically during the run
+      *  and once more at normal end of file, where it is reset so the
+      *  next run starts clean instead of thinking it needs a restart.
+       write-checkpoint.
+           open output RESTART-CONTROL
+           if END-OF-CUSTMSTR
+               move spaces to CP-LAST-CUST-ID
+               move zero to CP-RECORD-COUNT
+               move zero to CP-ERROR-COUNT
+           else
+               move WS-LAST-CUST-ID to CP-LAST-CUST-ID
+               move WS-RECORD-COUNT to CP-RECORD-COUNT
+               move WS-ERROR-COUNT to CP-ERROR-COUNT
+           end-if
+           write RESTART-CONTROL-RECORD
+           close RESTART-CONTROL.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close AGE-REPORT.
