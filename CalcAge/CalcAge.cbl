@@ -0,0 +1,40 @@
+       identification division.
+       program-id. CalcAge.
+      *****************************************************************
+      *  Derives a whole-years age from a date of birth and a reference
+      *  date, both YYYYMMDD, for customer records that carry date of
+      *  birth instead of a pre-computed age. Called by GetMyAge,
+      *  AgeDistribution and EligibilityReport whenever CUST-AGE comes
+      *  back zero but CUST-DATE-OF-BIRTH is populated, so those
+      *  programs don't treat a DOB-only record as age zero.
+      *****************************************************************
+       data division.
+       working-storage section.
+       01  WS-BIRTH-YEAR            pic 9(4).
+       01  WS-BIRTH-MMDD            pic 9(4).
+       01  WS-CURRENT-YEAR          pic 9(4).
+       01  WS-CURRENT-MMDD          pic 9(4).
+       01  WS-AGE-CALC              pic S9(4).
+
+       linkage section.
+       01  LS-DATE-OF-BIRTH         pic 9(8).
+       01  LS-CURRENT-DATE          pic 9(8).
+       01  LS-COMPUTED-AGE          pic 9(3).
+
+       procedure division using LS-DATE-OF-BIRTH LS-CURRENT-DATE
+                                 LS-COMPUTED-AGE.
+       main-logic.
+           move LS-DATE-OF-BIRTH (1:4) to WS-BIRTH-YEAR
+           move LS-DATE-OF-BIRTH (5:4) to WS-BIRTH-MMDD
+           move LS-CURRENT-DATE (1:4) to WS-CURRENT-YEAR
+           move LS-CURRENT-DATE (5:4) to WS-CURRENT-MMDD
+           compute WS-AGE-CALC = WS-CURRENT-YEAR - WS-BIRTH-YEAR
+           if WS-CURRENT-MMDD < WS-BIRTH-MMDD
+               subtract 1 from WS-AGE-CALC
+           end-if
+           if WS-AGE-CALC < 0 or WS-AGE-CALC > 120
+               move zero to LS-COMPUTED-AGE
+           else
+               move WS-AGE-CALC to LS-COMPUTED-AGE
+           end-if
+           goback.
