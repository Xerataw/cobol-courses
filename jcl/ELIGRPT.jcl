@@ -0,0 +1,11 @@
+//ELIGRPT  JOB (ACCTG),'SENIOR LOW-BAL ELIGIBILITY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS EligibilityReport AGAINST THE CUSTOMER MASTER TO FIND
+//* AGE 65+ CUSTOMERS UNDER THE LOW-BALANCE SPECIAL-RATE THRESHOLD
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=EligibilityReport
+//CUSTMSTR DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//EXRATE   DD   DSN=PROD.EXRATE.DAILY,DISP=SHR
+//ELIGRPT  DD   DSN=PROD.ELIGIBLE.SENIORS.REPORT,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
