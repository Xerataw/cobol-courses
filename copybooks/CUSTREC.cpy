@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CUSTREC.cpy
+      *  Shared customer master record layout, used by GetMyAge,
+      *  GetMyBalance and the programs built on top of them.
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 pic x(10).
+           05  CUST-NAME               pic x(30).
+           05  CUST-DATE-OF-BIRTH      pic 9(8).
+           05  CUST-AGE                pic 9(3).
+           05  CUST-BALANCE            pic S9(9)v99.
+           05  CUST-CURRENCY-CODE      pic x(3).
+           05  CUST-DAYS-NEGATIVE      pic 9(3).
+           05  CUST-LAST-BAL-DATE      pic 9(8).
+           05  filler                  pic x(02).
