@@ -0,0 +1,242 @@
+       identification division.
+       program-id. GLReconcile.
+      *****************************************************************
+      *  Sums every account balance on CUSTOMER-MASTER (the same field
+      *  GetMyBalance reports on) and compares the control total against
+      *  the day's general-ledger extract, flagging any variance beyond
+      *  tolerance instead of leaving the discrepancy for finance to
+      *  find downstream.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select GL-EXTRACT assign to "GLEXTRCT"
+               organization is line sequential
+               file status is WS-GLEXTRCT-STATUS.
+
+           select EXRATE-FILE assign to "EXRATE"
+               organization is line sequential
+               file status is WS-EXRATE-STATUS.
+
+           select RECON-REPORT assign to "RECONRPT"
+               organization is line sequential
+               file status is WS-RECONRPT-STATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  GL-EXTRACT
+           record contains 19 characters.
+       01  GL-EXTRACT-RECORD.
+           05  GL-AS-OF-DATE        pic 9(8).
+           05  GL-CONTROL-TOTAL     pic S9(9)v99.
+
+       fd  RECON-REPORT
+           record contains 80 characters.
+       01  RECON-REPORT-LINE        pic x(80).
+
+       fd  EXRATE-FILE
+           record contains 12 characters.
+       01  EXRATE-RECORD.
+           05  ER-CURRENCY-CODE     pic x(3).
+           05  ER-RATE-TO-USD       pic 9(3)v9(6).
+
+       working-storage section.
+       01  WS-CUSTMSTR-STATUS       pic xx.
+           88  CUSTMSTR-OK          value "00".
+
+       01  WS-GLEXTRCT-STATUS       pic xx.
+           88  GLEXTRCT-OK          value "00".
+
+       01  WS-RECONRPT-STATUS       pic xx.
+           88  RECONRPT-OK          value "00".
+
+       01  WS-EXRATE-STATUS         pic xx.
+           88  EXRATE-OK            value "00".
+           88  EXRATE-EOF           value "10".
+
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  END-OF-CUSTMSTR      value "Y".
+
+       01  WS-RECORD-COUNT          pic 9(7) value zero.
+       01  WS-UNCONVERTED-COUNT     pic 9(7) value zero.
+       01  WS-COMPUTED-TOTAL        pic S9(9)v99 value zero.
+       01  WS-GL-TOTAL              pic S9(9)v99 value zero.
+       01  WS-VARIANCE              pic S9(9)v99 value zero.
+       01  WS-TOLERANCE             pic S9(9)v99 value 1.00.
+       01  WS-USD-EQUIV             pic S9(9)v99 value zero.
+
+      *  Same-day exchange rates, loaded from EXRATE-FILE at start-up,
+      *  the same table layout GetMyBalance uses to convert native
+      *  balances to USD before combining them into one control total.
+       01  WS-EXRATE-TABLE-MAX      pic 9(3) value 50.
+       01  WS-EXRATE-COUNT          pic 9(3) value zero.
+       01  WS-EXRATE-TABLE.
+           05  WS-EXRATE-ENTRY      occurs 50 times
+                                     indexed by ER-IDX.
+               10  WS-ER-CODE       pic x(3).
+               10  WS-ER-RATE       pic 9(3)v9(6).
+
+       01  WS-RATE-FOUND            pic x value "N".
+           88  RATE-WAS-FOUND       value "Y".
+
+       01  WS-SUMMARY-LINE.
+           05  SL-LABEL             pic x(26).
+           05  SL-AMOUNT            pic -(8)9.99.
+
+      *  Separate from WS-SUMMARY-LINE because a count of unconverted
+      *  accounts is not a money figure and must not print through a
+      *  money-edited picture.
+       01  WS-COUNT-LINE.
+           05  CL-LABEL             pic x(26).
+           05  CL-COUNT             pic zzzzz9.
+
+       01  WS-RESULT-LINE           pic x(44).
+
+       procedure division.
+       main-logic.
+           perform open-files
+           perform load-exrate-table
+           perform sum-customer-balances
+           perform read-gl-extract
+           compute WS-VARIANCE = WS-COMPUTED-TOTAL - WS-GL-TOTAL
+           perform write-recon-report
+           perform close-files
+           stop run.
+
+       open-files.
+           open input CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "GLRECONCILE: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           open input GL-EXTRACT
+           if not GLEXTRCT-OK
+               display "GLRECONCILE: GLEXTRCT OPEN FAILED, STATUS "
+                   WS-GLEXTRCT-STATUS
+               stop run
+           end-if
+           open input EXRATE-FILE
+           if not EXRATE-OK
+               display "GLRECONCILE: EXRATE OPEN FAILED, STATUS "
+                   WS-EXRATE-STATUS
+               stop run
+           end-if
+           open output RECON-REPORT
+           if not RECONRPT-OK
+               display "GLRECONCILE: RECONRPT OPEN FAILED, STATUS "
+                   WS-RECONRPT-STATUS
+               stop run
+           end-if.
+
+       load-exrate-table.
+           perform until EXRATE-EOF
+               read EXRATE-FILE
+                   at end
+                       set EXRATE-EOF to true
+                   not at end
+                       if WS-EXRATE-COUNT < WS-EXRATE-TABLE-MAX
+                           add 1 to WS-EXRATE-COUNT
+                           move ER-CURRENCY-CODE
+                               to WS-ER-CODE (WS-EXRATE-COUNT)
+                           move ER-RATE-TO-USD
+                               to WS-ER-RATE (WS-EXRATE-COUNT)
+                       end-if
+               end-read
+           end-perform.
+
+      *  Converts every customer's native-currency balance to its USD
+      *  equivalent before combining it into the control total, since
+      *  the GL extract's total is a single USD figure and the master
+      *  file holds balances in whatever currency each account is in.
+      *  An account whose currency has no same-day rate on file is left
+      *  out of the total and counted separately rather than guessed at.
+       sum-customer-balances.
+           perform until END-OF-CUSTMSTR
+               read CUSTOMER-MASTER
+                   at end
+                       set END-OF-CUSTMSTR to true
+                   not at end
+                       add 1 to WS-RECORD-COUNT
+                       perform lookup-exchange-rate
+                       if RATE-WAS-FOUND
+                           compute WS-USD-EQUIV rounded =
+                               CUST-BALANCE * WS-ER-RATE (ER-IDX)
+                           add WS-USD-EQUIV to WS-COMPUTED-TOTAL
+                       else
+                           add 1 to WS-UNCONVERTED-COUNT
+                       end-if
+               end-read
+           end-perform.
+
+       lookup-exchange-rate.
+           move "N" to WS-RATE-FOUND
+           set ER-IDX to 1
+           search WS-EXRATE-ENTRY
+               at end
+                   move "N" to WS-RATE-FOUND
+               when WS-ER-CODE (ER-IDX) = CUST-CURRENCY-CODE
+                   move "Y" to WS-RATE-FOUND
+           end-search.
+
+       read-gl-extract.
+           read GL-EXTRACT
+               at end
+                   move zero to WS-GL-TOTAL
+               not at end
+                   move GL-CONTROL-TOTAL to WS-GL-TOTAL
+           end-read.
+
+       write-recon-report.
+           move "CUSTOMER MASTER TOTAL:" to SL-LABEL
+           move WS-COMPUTED-TOTAL to SL-AMOUNT
+           perform write-summary-line
+
+           move "GENERAL LEDGER TOTAL:" to SL-LABEL
+           move WS-GL-TOTAL to SL-AMOUNT
+           perform write-summary-line
+
+           move "VARIANCE:" to SL-LABEL
+           move WS-VARIANCE to SL-AMOUNT
+           perform write-summary-line
+
+           if WS-UNCONVERTED-COUNT > 0
+               move "ACCOUNTS NOT CONVERTED:" to CL-LABEL
+               move WS-UNCONVERTED-COUNT to CL-COUNT
+               perform write-count-line
+           end-if
+
+           if function abs (WS-VARIANCE) > WS-TOLERANCE
+               move "*** OUT OF BALANCE - EXCEEDS TOLERANCE ***"
+                   to WS-RESULT-LINE
+           else
+               move "WITHIN TOLERANCE" to WS-RESULT-LINE
+           end-if
+           move spaces to RECON-REPORT-LINE
+           move WS-RESULT-LINE to RECON-REPORT-LINE
+           write RECON-REPORT-LINE.
+
+       write-summary-line.
+           move spaces to RECON-REPORT-LINE
+           move WS-SUMMARY-LINE to RECON-REPORT-LINE
+           write RECON-REPORT-LINE.
+
+       write-count-line.
+           move spaces to RECON-REPORT-LINE
+           move WS-COUNT-LINE to RECON-REPORT-LINE
+           write RECON-REPORT-LINE.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close GL-EXTRACT
+           close EXRATE-FILE
+           close RECON-REPORT.
