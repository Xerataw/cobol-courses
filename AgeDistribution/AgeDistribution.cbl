@@ -0,0 +1,296 @@
+       identification division.
+       program-id. AgeDistribution.
+      *****************************************************************
+      *  Print-ready age distribution report: lists every customer on
+      *  CUSTOMER-MASTER tagged with its age band, then closes with
+      *  band subtotals and a count/percentage summary so this can go
+      *  straight to management instead of being rebuilt in a
+      *  spreadsheet from AGE-REPORT's raw output.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-ID
+               file status is WS-CUSTMSTR-STATUS.
+
+           select DISTRIBUTION-REPORT assign to "AGEDIST"
+               organization is line sequential
+               file status is WS-DISTRPT-STATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+           copy CUSTREC.
+
+       fd  DISTRIBUTION-REPORT
+           record contains 80 characters.
+       01  DISTRIBUTION-LINE        pic x(80).
+
+       working-storage section.
+       01  WS-CUSTMSTR-STATUS       pic xx.
+           88  CUSTMSTR-OK          value "00".
+
+       01  WS-DISTRPT-STATUS        pic xx.
+           88  DISTRPT-OK           value "00".
+
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  END-OF-CUSTMSTR      value "Y".
+
+       01  WS-RUN-DATE              pic 9(8).
+       01  WS-RUN-DATE-ED.
+           05  RD-MONTH             pic 9(2).
+           05  filler               pic x value "/".
+           05  RD-DAY               pic 9(2).
+           05  filler               pic x value "/".
+           05  RD-YEAR              pic 9(4).
+
+       01  WS-PAGE-NUMBER           pic 9(4) value zero.
+       01  WS-LINE-COUNT            pic 9(3) value 99.
+       01  WS-LINES-PER-PAGE        pic 9(3) value 55.
+
+       01  WS-AGE-EDIT-FIELDS.
+           05  WS-AGE-INPUT         pic x(3).
+           05  WS-AGE-OUTPUT        pic 9(3).
+           05  WS-AGE-VALID         pic x.
+               88  AGE-IS-VALID     value "Y".
+
+       01  WS-EFFECTIVE-AGE         pic 9(3).
+
+       01  WS-TOTAL-COUNT           pic 9(7) value zero.
+       01  WS-REJECT-COUNT          pic 9(7) value zero.
+       01  WS-UNDER18-COUNT         pic 9(7) value zero.
+       01  WS-ADULT-COUNT           pic 9(7) value zero.
+       01  WS-SENIOR-COUNT          pic 9(7) value zero.
+
+       01  WS-PERCENT-CALC          pic S9(5)v99.
+       01  WS-SUMMARY-COUNT-NUM     pic 9(7) value zero.
+
+       01  HDG-TITLE-LINE.
+           05  filler               pic x(10) value spaces.
+           05  filler               pic x(24)
+               value "AGE DISTRIBUTION REPORT".
+
+       01  HDG-SUBTITLE-LINE.
+           05  filler               pic x(10) value "RUN DATE: ".
+           05  HS-RUN-DATE          pic x(10).
+           05  filler               pic x(10) value spaces.
+           05  filler               pic x(6)  value "PAGE: ".
+           05  HS-PAGE-NUMBER       pic zzz9.
+
+       01  HDG-COLUMN-LINE          pic x(80)
+           value "CUSTOMER ID  AGE   BAND".
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUST-ID           pic x(10).
+           05  filler               pic x(3) value spaces.
+           05  DL-AGE               pic zz9.
+           05  filler               pic x(3) value spaces.
+           05  DL-BAND              pic x(10).
+
+       01  WS-REJECT-LINE.
+           05  RL-CUST-ID           pic x(10).
+           05  filler               pic x(3) value spaces.
+           05  RL-MESSAGE           pic x(40)
+               value "*** SKIPPED - INVALID AGE ***".
+
+       01  WS-SUBTOTAL-LINE.
+           05  ST-LABEL             pic x(20).
+           05  ST-COUNT             pic zzzzz9.
+
+       01  WS-SUMMARY-LINE.
+           05  SM-LABEL             pic x(20).
+           05  SM-COUNT             pic zzzzz9.
+           05  filler               pic x(3) value spaces.
+           05  SM-PERCENT           pic zz9.99.
+           05  filler               pic x(1) value "%".
+
+       procedure division.
+       main-logic.
+           accept WS-RUN-DATE from date yyyymmdd
+           perform open-files
+           perform until END-OF-CUSTMSTR
+               read CUSTOMER-MASTER
+                   at end
+                       set END-OF-CUSTMSTR to true
+                   not at end
+                       perform process-customer
+               end-read
+           end-perform
+           perform write-band-subtotals
+           perform write-summary
+           perform close-files
+           stop run.
+
+       open-files.
+           open input CUSTOMER-MASTER
+           if not CUSTMSTR-OK
+               display "AGEDISTRIBUTION: CUSTMSTR OPEN FAILED, STATUS "
+                   WS-CUSTMSTR-STATUS
+               stop run
+           end-if
+           open output DISTRIBUTION-REPORT
+           if not DISTRPT-OK
+               display "AGEDISTRIBUTION: AGEDIST OPEN FAILED, STATUS "
+                   WS-DISTRPT-STATUS
+               stop run
+           end-if.
+
+      *  CUST-AGE is the normal input, but a record populated from a
+      *  feed that only carries date of birth comes across with
+      *  CUST-AGE at zero; derive the age from CUST-DATE-OF-BIRTH in
+      *  that case instead of treating the customer as a newborn.
+       resolve-age.
+           move CUST-AGE to WS-EFFECTIVE-AGE
+           if CUST-AGE = zero and CUST-DATE-OF-BIRTH not = zero
+               call "CalcAge" using CUST-DATE-OF-BIRTH WS-RUN-DATE
+                   WS-EFFECTIVE-AGE
+           end-if.
+
+       process-customer.
+           add 1 to WS-TOTAL-COUNT
+           perform resolve-age
+           move WS-EFFECTIVE-AGE to WS-AGE-INPUT
+           call "ValidateAge" using WS-AGE-INPUT WS-AGE-OUTPUT
+               WS-AGE-VALID
+           if AGE-IS-VALID
+               perform write-customer-detail
+           else
+               add 1 to WS-REJECT-COUNT
+               move CUST-ID to RL-CUST-ID
+               perform print-line-check
+               move spaces to DISTRIBUTION-LINE
+               move WS-REJECT-LINE to DISTRIBUTION-LINE
+               write DISTRIBUTION-LINE
+           end-if.
+
+       write-customer-detail.
+           move CUST-ID to DL-CUST-ID
+           move WS-AGE-OUTPUT to DL-AGE
+           if WS-AGE-OUTPUT >= 65
+               move "65+" to DL-BAND
+               add 1 to WS-SENIOR-COUNT
+           else
+               if WS-AGE-OUTPUT >= 18
+                   move "18-64" to DL-BAND
+                   add 1 to WS-ADULT-COUNT
+               else
+                   move "UNDER 18" to DL-BAND
+                   add 1 to WS-UNDER18-COUNT
+               end-if
+           end-if
+           perform print-line-check
+           move spaces to DISTRIBUTION-LINE
+           move WS-DETAIL-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE.
+
+      *  Starts a new page whenever the current one is full (or has not
+      *  been started yet).
+       print-line-check.
+           if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               perform write-page-header
+           end-if
+           add 1 to WS-LINE-COUNT.
+
+       write-page-header.
+           add 1 to WS-PAGE-NUMBER
+           move zero to WS-LINE-COUNT
+           move WS-RUN-DATE (5:2) to RD-MONTH
+           move WS-RUN-DATE (7:2) to RD-DAY
+           move WS-RUN-DATE (1:4) to RD-YEAR
+           move spaces to DISTRIBUTION-LINE
+           move HDG-TITLE-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+           move spaces to DISTRIBUTION-LINE
+           move RD-MONTH to HS-RUN-DATE (1:2)
+           move "/" to HS-RUN-DATE (3:1)
+           move RD-DAY to HS-RUN-DATE (4:2)
+           move "/" to HS-RUN-DATE (6:1)
+           move RD-YEAR to HS-RUN-DATE (7:4)
+           move WS-PAGE-NUMBER to HS-PAGE-NUMBER
+           move HDG-SUBTITLE-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+           move HDG-COLUMN-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+           add 3 to WS-LINE-COUNT.
+
+       write-band-subtotals.
+           perform print-line-check
+           move spaces to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+
+           perform print-line-check
+           move "BAND SUBTOTALS" to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+
+           move "UNDER 18" to ST-LABEL
+           move WS-UNDER18-COUNT to ST-COUNT
+           perform write-subtotal-line
+
+           move "18-64" to ST-LABEL
+           move WS-ADULT-COUNT to ST-COUNT
+           perform write-subtotal-line
+
+           move "65+" to ST-LABEL
+           move WS-SENIOR-COUNT to ST-COUNT
+           perform write-subtotal-line.
+
+       write-subtotal-line.
+           perform print-line-check
+           move spaces to DISTRIBUTION-LINE
+           move WS-SUBTOTAL-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE.
+
+       write-summary.
+           perform print-line-check
+           move spaces to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+
+           perform print-line-check
+           move "SUMMARY" to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE
+
+           move "UNDER 18" to SM-LABEL
+           move WS-UNDER18-COUNT to WS-SUMMARY-COUNT-NUM SM-COUNT
+           perform compute-percentage
+           perform write-summary-line
+
+           move "18-64" to SM-LABEL
+           move WS-ADULT-COUNT to WS-SUMMARY-COUNT-NUM SM-COUNT
+           perform compute-percentage
+           perform write-summary-line
+
+           move "65+" to SM-LABEL
+           move WS-SENIOR-COUNT to WS-SUMMARY-COUNT-NUM SM-COUNT
+           perform compute-percentage
+           perform write-summary-line
+
+           move "TOTAL CLASSIFIED" to SM-LABEL
+           compute WS-SUMMARY-COUNT-NUM =
+               WS-UNDER18-COUNT + WS-ADULT-COUNT + WS-SENIOR-COUNT
+           move WS-SUMMARY-COUNT-NUM to SM-COUNT
+           move 100.00 to SM-PERCENT
+           perform write-summary-line.
+
+      *  WS-TOTAL-COUNT drives the denominator so a handful of rejected
+      *  records still yields percentages that add up against the
+      *  population actually read, not just the ones classified.
+       compute-percentage.
+           move zero to WS-PERCENT-CALC
+           if WS-TOTAL-COUNT > 0
+               compute WS-PERCENT-CALC rounded =
+                   (WS-SUMMARY-COUNT-NUM * 100) / WS-TOTAL-COUNT
+           end-if
+           move WS-PERCENT-CALC to SM-PERCENT.
+
+       write-summary-line.
+           perform print-line-check
+           move spaces to DISTRIBUTION-LINE
+           move WS-SUMMARY-LINE to DISTRIBUTION-LINE
+           write DISTRIBUTION-LINE.
+
+       close-files.
+           close CUSTOMER-MASTER
+           close DISTRIBUTION-REPORT.
